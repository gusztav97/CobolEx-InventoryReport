@@ -0,0 +1,464 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. PROGRAM2.
+	AUTHOR. GUSZTAV FRANCIA.
+
+
+      *  This program maintains the inventory master file (PR1FA17.txt)
+      *  read by PROGRAM1.  It applies a batch of add/change/delete
+      *  transactions against the master, keyed by CATALOG-NUMBER, and
+      *  writes a new master file plus a log of every change applied.
+      *
+      *  INPUT:  PR1FA17.txt   - current inventory master
+      *          PR1FA17T.TXT  - transactions: code (A/C/D), catalog
+      *                          number, and the rest of the master
+      *                          record layout for adds and changes
+      *  OUTPUT: PR1FA17.NEW   - updated inventory master
+      *          PROGRAM2FA18.TXT - maintenance log (date, action,
+      *                          catalog number, description)
+      *
+      **********************************************************
+
+		ENVIRONMENT DIVISION.
+		CONFIGURATION SECTION.
+		SOURCE-COMPUTER.    IBMPC.
+		OBJECT-COMPUTER.    IBMPC.
+
+		INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+
+      * CURRENT MASTER - INPUT ONLY, NEVER WRITTEN TO.  THE UPDATED
+      * MASTER GOES TO A NEW FILE SO THIS RUN CAN BE BACKED OUT IF
+      * SOMETHING GOES WRONG; A LATER STEP PROMOTES PR1FA17.NEW TO
+      * PR1FA17.txt.
+
+        SELECT OLD-MASTER-FILE
+			ASSIGN TO 'PR1FA17.txt'
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+      * PR1FA17.txt COMES IN WHATEVER ORDER IT WAS LAST APPENDED TO,
+      * SAME AS PROGRAM1, SO IT IS SORTED HERE BEFORE THE MATCH/
+      * UPDATE BELOW RELIES ON ASCENDING CATALOG-NUMBER SEQUENCE.
+
+        SELECT SORTED-OLD-MASTER-FILE
+			ASSIGN TO 'PR1FA17M.SRT'
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT SORT-MASTER-FILE
+			ASSIGN TO 'SORTWK3.TMP'.
+
+        SELECT NEW-MASTER-FILE
+			ASSIGN TO 'PR1FA17.NEW'
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+      * TRANSACTIONS MAY ARRIVE IN ANY ORDER, SO THEY ARE SORTED BY
+      * CATALOG NUMBER BEFORE THE MASTER IS UPDATED.
+
+        SELECT TRANSACTION-FILE
+			ASSIGN TO 'PR1FA17T.TXT'
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT SORTED-TRANS-FILE
+			ASSIGN TO 'PR1FA17T.SRT'
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT SORT-FILE
+			ASSIGN TO 'SORTWK2.TMP'.
+
+        SELECT MAINT-LOG-FILE
+			ASSIGN TO PRINTER 'PROGRAM2FA18.TXT'
+			ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+
+      * RAW MASTER RECORD, ONLY EVER USED AS INPUT TO 141-SORT-
+      * OLD-MASTER BELOW.  THE FIELD-LEVEL VIEW USED FOR THE
+      * MATCH/UPDATE IS OLD-MASTER-REC IN WORKING-STORAGE, READ FROM
+      * THE SORTED COPY OF THIS FILE.
+
+       FD  OLD-MASTER-FILE
+			RECORD CONTAINS 80 CHARACTERS.
+       01  OLD-MASTER-IN-REC          PIC X(80).
+
+      * SORT WORK FILE FOR THE OLD MASTER - ONLY THE KEY NEEDS TO BE
+      * BROKEN OUT.
+
+       SD  SORT-MASTER-FILE
+			RECORD CONTAINS 80 CHARACTERS.
+       01  SORT-MASTER-REC.
+           05  SORT-MASTER-CATALOG-NUMBER PIC X(5).
+           05  FILLER                     PIC X(75).
+
+      * OLD MASTER ONCE IT HAS BEEN SORTED INTO CATALOG-NUMBER
+      * SEQUENCE.  READ INTO OLD-MASTER-REC BELOW.
+
+       FD  SORTED-OLD-MASTER-FILE
+			RECORD CONTAINS 80 CHARACTERS.
+       01  SORTED-OLD-MASTER-REC      PIC X(80).
+
+       FD  NEW-MASTER-FILE
+			RECORD CONTAINS 80 CHARACTERS.
+       01  NEW-MASTER-REC.
+           05  NM-CATALOG-NUMBER      PIC X(5).
+           05  NM-ITEM-DESCRIPTION    PIC X(20).
+           05  NM-UNIT-PURCHASE-PRICE PIC 999V99.
+           05  FILLER                 PIC X(6).
+           05  NM-QUANTITY-ON-HAND    PIC X(4).
+           05  NM-QUANTITY-ON-ORDER   PIC X(4).
+           05  NM-REORDER-POINT       PIC X(4).
+           05  NM-QUANTITY-RECIEVED   PIC X(4).
+           05  NM-QUANTITY-SOLD       PIC X(4).
+           05  NM-QUANTITY-RETURNED   PIC X(4).
+           05  FILLER                 PIC X(20).
+
+       FD  TRANSACTION-FILE
+			RECORD CONTAINS 80 CHARACTERS.
+       01  TRANSACTION-REC.
+      * TRANS-CODE IS 'A' = ADD, 'C' = CHANGE, 'D' = DELETE.  THE
+      * REMAINING FIELDS LINE UP WITH THE MASTER RECORD AND ARE ONLY
+      * MEANINGFUL FOR ADDS AND CHANGES.
+           05  TRANS-CODE             PIC X(1).
+           05  TRANS-CATALOG-NUMBER   PIC X(5).
+           05  TRANS-ITEM-DESCRIPTION PIC X(20).
+           05  TRANS-UNIT-PRICE       PIC 999V99.
+           05  FILLER                 PIC X(6).
+           05  TRANS-QUANTITY-ON-HAND PIC X(4).
+           05  TRANS-QUANTITY-ON-ORDER PIC X(4).
+           05  TRANS-REORDER-POINT    PIC X(4).
+           05  TRANS-QUANTITY-RECIEVED PIC X(4).
+           05  TRANS-QUANTITY-SOLD    PIC X(4).
+           05  TRANS-QUANTITY-RETURNED PIC X(4).
+           05  FILLER                 PIC X(19).
+
+      * TRANS-CODE OCCUPIES BYTE 1 OF TRANSACTION-REC, SO THE KEY
+      * BROKEN OUT HERE MUST START ONE BYTE IN TO LINE UP WITH
+      * TRANS-CATALOG-NUMBER, NOT BYTE 1.
+
+       SD  SORT-FILE
+			RECORD CONTAINS 80 CHARACTERS.
+       01  SORT-REC.
+           05  FILLER                 PIC X(1).
+           05  SORT-CATALOG-NUMBER    PIC X(5).
+           05  FILLER                 PIC X(74).
+
+       FD  SORTED-TRANS-FILE
+			RECORD CONTAINS 80 CHARACTERS.
+       01  SORTED-TRANS-REC           PIC X(80).
+
+       FD  MAINT-LOG-FILE
+			RECORD CONTAINS 80 CHARACTERS.
+       01  LOG-REC.
+			05				PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-WORK-AREAS.
+           05  WS-OLD-EOF-SW          PIC X(3) VALUE 'NO'.
+           05  WS-TRANS-EOF-SW        PIC X(3) VALUE 'NO'.
+
+       01  WS-MATCH-KEYS.
+           05  WS-OLD-KEY             PIC X(5).
+           05  WS-TRANS-KEY           PIC X(5).
+
+      * CATALOG NUMBER LAST APPLIED AGAINST THE MASTER THIS RUN,
+      * WHETHER BY A MATCH (CHANGE/DELETE) OR BY AN ADD.  CHECKED IN
+      * 200-PROCESS-ADD-RTN SO A SECOND TRANSACTION FOR A CATALOG
+      * NUMBER ALREADY HANDLED THIS RUN IS REJECTED WITH AN ACCURATE
+      * REASON INSTEAD OF FALLING THROUGH AS "NOT ON MASTER".
+
+       01  WS-LAST-APPLIED-KEY        PIC X(5) VALUE SPACES.
+
+       01  WS-DATE.
+           05  WS-YEAR                PIC 99.
+           05  WS-MONTH               PIC 99.
+           05  WS-DAY                 PIC 99.
+
+      * MASTER RECORD, READ FROM SORTED-OLD-MASTER-FILE INTO HERE ONE
+      * CATALOG NUMBER AT A TIME.  SAME 80-BYTE LAYOUT PROGRAM1
+      * EXPECTS.  USE 05 LEVELS.
+
+       01  OLD-MASTER-REC.
+           05  OM-CATALOG-NUMBER      PIC X(5).
+           05  OM-ITEM-DESCRIPTION    PIC X(20).
+           05  OM-UNIT-PURCHASE-PRICE PIC 999V99.
+           05  FILLER                 PIC X(6).
+           05  OM-QUANTITY-ON-HAND    PIC X(4).
+           05  OM-QUANTITY-ON-ORDER   PIC X(4).
+           05  OM-REORDER-POINT       PIC X(4).
+           05  OM-QUANTITY-RECIEVED   PIC X(4).
+           05  OM-QUANTITY-SOLD       PIC X(4).
+           05  OM-QUANTITY-RETURNED   PIC X(4).
+           05  FILLER                 PIC X(20).
+
+      * TRANSACTION RECORD, READ FROM SORTED-TRANS-FILE ONE
+      * CATALOG NUMBER AT A TIME.
+
+       01  WS-TRANSACTION.
+           05  WS-TRANS-CODE          PIC X(1).
+           05  WS-TRANS-CATALOG-NUMBER PIC X(5).
+           05  WS-TRANS-ITEM-DESCRIPTION PIC X(20).
+           05  WS-TRANS-UNIT-PRICE    PIC 999V99.
+           05  FILLER                 PIC X(6).
+           05  WS-TRANS-QUANTITY-ON-HAND PIC X(4).
+           05  WS-TRANS-QUANTITY-ON-ORDER PIC X(4).
+           05  WS-TRANS-REORDER-POINT PIC X(4).
+           05  WS-TRANS-QUANTITY-RECIEVED PIC X(4).
+           05  WS-TRANS-QUANTITY-SOLD PIC X(4).
+           05  WS-TRANS-QUANTITY-RETURNED PIC X(4).
+           05  FILLER                 PIC X(19).
+
+       01  WS-LOG-HEADING-1.
+           05  FILLER                 PIC X(22) VALUE SPACES.
+           05  LH1-TITLE              PIC X(25) VALUE
+               'INVENTORY MAINTENANCE LOG'.
+           05  FILLER                 PIC X(6) VALUE SPACES.
+           05  LH1-DATE.
+               10  LH1-MONTH          PIC 99.
+               10  FILLER             PIC X VALUE '/'.
+               10  LH1-DAY            PIC 99.
+               10  FILLER             PIC X VALUE '/'.
+               10  LH1-YEAR           PIC 9999.
+           05  FILLER                 PIC X(19) VALUE SPACES.
+
+       01  WS-LOG-HEADING-2.
+           05  FILLER                 PIC X(1).
+           05  LH2-CAT-NAME           PIC X(3) VALUE 'CAT'.
+           05  FILLER                 PIC X(5).
+           05  LH2-DESC-NAME          PIC X(11) VALUE 'DESCRIPTION'.
+           05  FILLER                 PIC X(12).
+           05  LH2-ACTION-NAME        PIC X(6) VALUE 'ACTION'.
+           05  FILLER                 PIC X(41).
+
+       01  LOG-LINE.
+           05  LOG-CATALOG-NUMBER-OUT PIC X(5).
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  LOG-DESCRIPTION-OUT    PIC X(20).
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  LOG-ACTION-OUT         PIC X(36).
+           05  FILLER                 PIC X(13) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+
+           PERFORM 125-HOUSEKEEPING
+           PERFORM 140-SORT-TRANSACTIONS
+           PERFORM 141-SORT-OLD-MASTER
+           PERFORM 160-PRIME-READS
+           PERFORM 170-UPDATE-MASTER
+               UNTIL WS-OLD-KEY = HIGH-VALUES
+                 AND WS-TRANS-KEY = HIGH-VALUES
+           PERFORM 250-CLOSE-ROUTINE
+
+           .
+
+       125-HOUSEKEEPING.
+
+           OPEN    OUTPUT  NEW-MASTER-FILE
+                           MAINT-LOG-FILE
+
+           ACCEPT WS-DATE FROM DATE
+           MOVE WS-YEAR TO LH1-YEAR
+           MOVE WS-MONTH TO LH1-MONTH
+           MOVE WS-DAY TO LH1-DAY
+           MOVE WS-LOG-HEADING-1 TO LOG-REC
+           WRITE LOG-REC AFTER ADVANCING 1 LINE.
+           MOVE WS-LOG-HEADING-2 TO LOG-REC
+           WRITE LOG-REC AFTER ADVANCING 2 LINES.
+           .
+
+       140-SORT-TRANSACTIONS.
+
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-CATALOG-NUMBER
+               USING TRANSACTION-FILE
+               GIVING SORTED-TRANS-FILE
+
+           OPEN INPUT SORTED-TRANS-FILE
+           .
+
+       141-SORT-OLD-MASTER.
+
+      * PR1FA17.txt IS NOT GUARANTEED TO BE IN CATALOG-NUMBER
+      * SEQUENCE, SAME AS PROGRAM1'S 140-SORT-MASTER-FILE, AND THE
+      * MATCH/UPDATE BELOW DEPENDS ON BOTH INPUT FILES ARRIVING IN
+      * ASCENDING KEY ORDER.
+
+           SORT SORT-MASTER-FILE
+               ON ASCENDING KEY SORT-MASTER-CATALOG-NUMBER
+               USING OLD-MASTER-FILE
+               GIVING SORTED-OLD-MASTER-FILE
+
+           OPEN INPUT SORTED-OLD-MASTER-FILE
+           .
+
+       160-PRIME-READS.
+
+      * PRIME THE MATCH WITH THE FIRST RECORD OF EACH FILE.  A KEY
+      * OF HIGH-VALUES MEANS THAT FILE HAS NO MORE RECORDS, WHICH
+      * LETS 170-UPDATE-MASTER TREAT END-OF-FILE AS "A KEY HIGHER
+      * THAN ANY REAL CATALOG NUMBER" INSTEAD OF A SPECIAL CASE.
+
+           PERFORM 161-READ-OLD-MASTER
+           PERFORM 162-READ-TRANSACTION
+           .
+
+       161-READ-OLD-MASTER.
+
+           READ SORTED-OLD-MASTER-FILE INTO OLD-MASTER-REC
+               AT END
+                   MOVE 'YES' TO WS-OLD-EOF-SW
+                   MOVE HIGH-VALUES TO WS-OLD-KEY
+               NOT AT END
+                   MOVE OM-CATALOG-NUMBER TO WS-OLD-KEY
+           END-READ
+           .
+
+       162-READ-TRANSACTION.
+
+           READ SORTED-TRANS-FILE INTO WS-TRANSACTION
+               AT END
+                   MOVE 'YES' TO WS-TRANS-EOF-SW
+                   MOVE HIGH-VALUES TO WS-TRANS-KEY
+               NOT AT END
+                   MOVE WS-TRANS-CATALOG-NUMBER TO WS-TRANS-KEY
+           END-READ
+           .
+
+       170-UPDATE-MASTER.
+
+      * CLASSIC SEQUENTIAL MATCH/UPDATE: THE LOWER OF THE TWO KEYS
+      * DRIVES WHAT HAPPENS NEXT.  EQUAL KEYS ARE A CHANGE, DELETE,
+      * OR A REJECTED DUPLICATE ADD.
+
+           IF WS-TRANS-KEY < WS-OLD-KEY
+               PERFORM 200-PROCESS-ADD-RTN
+               PERFORM 162-READ-TRANSACTION
+           ELSE
+               IF WS-TRANS-KEY = WS-OLD-KEY
+                   PERFORM 210-PROCESS-MATCH-RTN
+                   PERFORM 161-READ-OLD-MASTER
+                   PERFORM 162-READ-TRANSACTION
+               ELSE
+                   PERFORM 230-COPY-OLD-MASTER-RTN
+                   PERFORM 161-READ-OLD-MASTER
+               END-IF
+           END-IF
+           .
+
+       200-PROCESS-ADD-RTN.
+
+      * A TRANSACTION KEY LOWER THAN THE NEXT MASTER KEY MEANS THERE
+      * IS NO MATCHING MASTER RECORD LEFT TO MATCH AGAINST.  THAT IS
+      * ALSO WHAT A SECOND TRANSACTION FOR A CATALOG NUMBER ALREADY
+      * APPLIED EARLIER THIS RUN LOOKS LIKE, SINCE THE MASTER RECORD
+      * (OR THE ADD) IT WOULD HAVE MATCHED IS ALREADY CONSUMED - SO
+      * THAT CASE IS CHECKED FIRST AND REJECTED WITH ITS OWN REASON
+      * RATHER THAN THE MISLEADING "NOT ON MASTER".  OTHERWISE, ONLY
+      * AN 'A' TRANSACTION MAKES SENSE HERE; 'C' OR 'D' AGAINST A
+      * CATALOG NUMBER THAT HAS NEVER BEEN ON THE MASTER IS REJECTED
+      * AND LOGGED.
+
+           IF WS-TRANS-CATALOG-NUMBER = WS-LAST-APPLIED-KEY
+               MOVE 'REJECTED - ALREADY IN BATCH' TO LOG-ACTION-OUT
+               MOVE WS-TRANS-ITEM-DESCRIPTION TO LOG-DESCRIPTION-OUT
+               MOVE WS-TRANS-CATALOG-NUMBER TO LOG-CATALOG-NUMBER-OUT
+           ELSE
+               IF WS-TRANS-CODE = 'A'
+                   MOVE WS-TRANS-CATALOG-NUMBER TO NM-CATALOG-NUMBER
+                   MOVE WS-TRANS-ITEM-DESCRIPTION
+                       TO NM-ITEM-DESCRIPTION
+                   MOVE WS-TRANS-UNIT-PRICE TO NM-UNIT-PURCHASE-PRICE
+                   MOVE WS-TRANS-QUANTITY-ON-HAND
+                       TO NM-QUANTITY-ON-HAND
+                   MOVE WS-TRANS-QUANTITY-ON-ORDER
+                       TO NM-QUANTITY-ON-ORDER
+                   MOVE WS-TRANS-REORDER-POINT TO NM-REORDER-POINT
+                   MOVE WS-TRANS-QUANTITY-RECIEVED
+                       TO NM-QUANTITY-RECIEVED
+                   MOVE WS-TRANS-QUANTITY-SOLD TO NM-QUANTITY-SOLD
+                   MOVE WS-TRANS-QUANTITY-RETURNED
+                       TO NM-QUANTITY-RETURNED
+                   WRITE NEW-MASTER-REC
+                   MOVE 'ADDED' TO LOG-ACTION-OUT
+                   MOVE WS-TRANS-ITEM-DESCRIPTION
+                       TO LOG-DESCRIPTION-OUT
+                   MOVE WS-TRANS-CATALOG-NUMBER
+                       TO LOG-CATALOG-NUMBER-OUT
+                   MOVE WS-TRANS-CATALOG-NUMBER TO WS-LAST-APPLIED-KEY
+               ELSE
+                   MOVE 'REJECTED - CATALOG NUM NOT ON MASTER'
+                       TO LOG-ACTION-OUT
+                   MOVE WS-TRANS-ITEM-DESCRIPTION
+                       TO LOG-DESCRIPTION-OUT
+                   MOVE WS-TRANS-CATALOG-NUMBER
+                       TO LOG-CATALOG-NUMBER-OUT
+               END-IF
+           END-IF
+           PERFORM 240-WRITE-LOG-LINE
+           .
+
+       210-PROCESS-MATCH-RTN.
+
+      * EQUAL KEYS - THE TRANSACTION APPLIES TO THIS MASTER RECORD.
+
+           EVALUATE WS-TRANS-CODE
+               WHEN 'C'
+                   MOVE OM-CATALOG-NUMBER TO NM-CATALOG-NUMBER
+                   MOVE WS-TRANS-ITEM-DESCRIPTION
+                       TO NM-ITEM-DESCRIPTION
+                   MOVE WS-TRANS-UNIT-PRICE
+                       TO NM-UNIT-PURCHASE-PRICE
+                   MOVE WS-TRANS-QUANTITY-ON-HAND
+                       TO NM-QUANTITY-ON-HAND
+                   MOVE WS-TRANS-QUANTITY-ON-ORDER
+                       TO NM-QUANTITY-ON-ORDER
+                   MOVE WS-TRANS-REORDER-POINT
+                       TO NM-REORDER-POINT
+                   MOVE WS-TRANS-QUANTITY-RECIEVED
+                       TO NM-QUANTITY-RECIEVED
+                   MOVE WS-TRANS-QUANTITY-SOLD
+                       TO NM-QUANTITY-SOLD
+                   MOVE WS-TRANS-QUANTITY-RETURNED
+                       TO NM-QUANTITY-RETURNED
+                   WRITE NEW-MASTER-REC
+                   MOVE 'CHANGED' TO LOG-ACTION-OUT
+                   MOVE WS-TRANS-ITEM-DESCRIPTION
+                       TO LOG-DESCRIPTION-OUT
+               WHEN 'D'
+                   MOVE 'DELETED' TO LOG-ACTION-OUT
+                   MOVE OM-ITEM-DESCRIPTION TO LOG-DESCRIPTION-OUT
+               WHEN OTHER
+                   MOVE OLD-MASTER-REC TO NEW-MASTER-REC
+                   WRITE NEW-MASTER-REC
+                   MOVE 'REJECTED - DUPLICATE ADD' TO LOG-ACTION-OUT
+                   MOVE OM-ITEM-DESCRIPTION TO LOG-DESCRIPTION-OUT
+           END-EVALUATE
+           MOVE OM-CATALOG-NUMBER TO LOG-CATALOG-NUMBER-OUT
+           MOVE OM-CATALOG-NUMBER TO WS-LAST-APPLIED-KEY
+           PERFORM 240-WRITE-LOG-LINE
+           .
+
+       230-COPY-OLD-MASTER-RTN.
+
+      * NO TRANSACTION FOR THIS CATALOG NUMBER - CARRY IT FORWARD
+      * TO THE NEW MASTER UNCHANGED.
+
+           MOVE OLD-MASTER-REC TO NEW-MASTER-REC
+           WRITE NEW-MASTER-REC
+           .
+
+       240-WRITE-LOG-LINE.
+
+           MOVE LOG-LINE TO LOG-REC
+           WRITE LOG-REC AFTER ADVANCING 1 LINE
+           .
+
+       250-CLOSE-ROUTINE.
+
+           CLOSE   SORTED-OLD-MASTER-FILE
+                   NEW-MASTER-FILE
+                   SORTED-TRANS-FILE
+                   MAINT-LOG-FILE
+           STOP RUN
+           .
