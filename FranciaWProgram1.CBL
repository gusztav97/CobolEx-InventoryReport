@@ -30,11 +30,57 @@
 			ASSIGN TO 'PR1FA17.txt'
             ORGANIZATION IS LINE SEQUENTIAL.
 
+      * WORK FILE HOLDING THE MASTER IN CATALOG-NUMBER SEQUENCE.
+      * PROGRAM-FILE COMES IN WHATEVER ORDER IT WAS LAST APPENDED
+      * TO, SO IT IS SORTED HERE BEFORE THE REPORT IS BUILT.
+
+        SELECT SORTED-FILE
+			ASSIGN TO 'PR1FA17.SRT'
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT SORT-FILE
+			ASSIGN TO 'SORTWK1.TMP'.
+
+      * SITE PARAMETERS - WAREHOUSE NAME AND PREPARER INITIALS - SO
+      * THIS SAME PROGRAM CAN BE POINTED AT A DIFFERENT LOCATION'S
+      * PR1FA17.txt WITHOUT A RECOMPILE.  IF THE CONTROL RECORD IS
+      * MISSING THE HEADING DEFAULTS IN WORKING-STORAGE ARE USED.
+
+        SELECT CONTROL-FILE
+			ASSIGN TO 'PROGRAM1.CTL'
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
       * USE REPORT.DAT FOR THE PRINTER FILE
 
-        SELECT REPORT-FILE 
+        SELECT REPORT-FILE
 			ASSIGN TO PRINTER 'PROGRAM1FA18.TXT'
 			ORGANIZATION IS LINE SEQUENTIAL.
+
+      * LOW-STOCK EXCEPTION LISTING FOR PURCHASING - ONLY CATALOG
+      * NUMBERS WHERE QUANTITY-ON-HAND HAS FALLEN TO OR BELOW
+      * REORDER-POINT ARE WRITTEN HERE.
+
+        SELECT EXCEPTION-FILE
+			ASSIGN TO PRINTER 'PROGRAM1FA19.TXT'
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+      * MASTER-FILE EDIT LISTING - ANY RECORD WITH A NON-NUMERIC
+      * QUANTITY-ON-HAND, QUANTITY-ON-ORDER, REORDER-POINT,
+      * QUANTITY-RECIEVED, QUANTITY-SOLD, OR QUANTITY-RETURNED IS
+      * KEPT OFF THE STOCK REPORT AND LISTED HERE INSTEAD.
+
+        SELECT ERROR-FILE
+			ASSIGN TO PRINTER 'PROGRAM1FA20.TXT'
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+      * COMMA-DELIMITED COPY OF THE STOCK REPORT'S DETAIL LINES FOR
+      * LOADING INTO A SPREADSHEET.  WRITTEN ALONGSIDE REPORT-FILE
+      * FOR EVERY RECORD THAT PASSES THE MASTER-FILE EDIT.
+
+        SELECT CSV-FILE
+			ASSIGN TO 'PROGRAM1FA21.CSV'
+			ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -44,39 +90,84 @@
 
        FD PROGRAM-FILE
 			RECORD CONTAINS 80 CHARACTERS.
-			
-			
-		01  INVENTORY-REC.
-      * MUST IDENTIFY AND ACCOUNT FOR ALL FIELDS OF THE 
-      * INCOMING RECORD.
-      * USE 05 LEVELS
-           05  CATALOG-NUMBER         PIC X(5).
-           05  ITEM-DESCRIPTION       PIC X(20).
-           05  UNIT-PURCHASE-PRICE    PIC 999V99.
-           05  FILLER                 PIC X(6).
-           05  QUANTITY-ON-HAND       PIC X(4).
-           05  QUANTITY-ON-ORDER      PIC X(4).
-           05  REORDER-POINT          PIC X(4).
-           05  QUANTITY-RECIEVED      PIC X(4).
-           05  QUANTITY-SOLD          PIC X(4).
-           05  QUANTITY-RETURNED      PIC X(4).
-           05  FILLER                 PIC X(20).
+       01  PROGRAM-REC                PIC X(80).
 
-      *MUST IDENTIFY AND ACCOUNT FOR ALL FIELDS OF THE INCOMING RECORD.
-      *USE 05 LEVELS
+      * SORT WORK FILE - ONLY THE KEY NEEDS TO BE BROKEN OUT.
 
-       FD    REPORT-FILE
+       SD  SORT-FILE
+			RECORD CONTAINS 80 CHARACTERS.
+       01  SORT-REC.
+           05  SORT-CATALOG-NUMBER    PIC X(5).
+           05  FILLER                 PIC X(75).
+
+      * MASTER FILE ONCE IT HAS BEEN SORTED INTO CATALOG-NUMBER
+      * SEQUENCE.  READ INTO INVENTORY-REC BELOW.
+
+       FD  SORTED-FILE
+			RECORD CONTAINS 80 CHARACTERS.
+       01  SORTED-REC                 PIC X(80).
+
+      * SITE CONTROL RECORD - ONE RECORD, READ ONCE AT STARTUP.
+
+       FD  CONTROL-FILE
 			RECORD CONTAINS 80 CHARACTERS.
+       01  CONTROL-REC.
+           05  CTL-INITIALS           PIC X(3).
+           05  CTL-TITLE              PIC X(26).
+           05  FILLER                 PIC X(51).
+
+       FD    REPORT-FILE
+			RECORD CONTAINS 90 CHARACTERS.
        01    REPORT-REC.
+			05				PIC X(90).
+
+       FD    EXCEPTION-FILE
+			RECORD CONTAINS 80 CHARACTERS.
+       01    EXCEPTION-REC.
 			05				PIC X(80).
 
+       FD    ERROR-FILE
+			RECORD CONTAINS 138 CHARACTERS.
+       01    ERROR-REC.
+			05				PIC X(138).
+
+       FD    CSV-FILE
+			RECORD CONTAINS 43 CHARACTERS.
+       01    CSV-REC                     PIC X(43).
+
        WORKING-STORAGE SECTION.
         01  WS-WORK-AREAS.
 			05  ARE-THERE-MORE-RECORDS PIC X(3) VALUE 'YES'.
+			05  WS-FIRST-PAGE-SW       PIC X(3) VALUE 'YES'.
+			05  WS-CONTROL-FILE-STATUS PIC X(2).
+			05  WS-RECORD-VALID-SW     PIC X(3) VALUE 'YES'.
+       01  WS-PAGE-CONTROL.
+           05  WS-PAGE-NUMBER          PIC 999   VALUE 1.
+           05  WS-LINE-COUNT           PIC 9(3)  VALUE ZERO.
+           05  WS-MAX-LINES-PER-PAGE   PIC 9(3)  VALUE 55.
         01  WS-DATE.
 			05  WS-YEAR                PIC 99.
 		    05  WS-MONTH               PIC 99.
             05  WS-DAY                 PIC 99.
+
+      * MASTER RECORD, READ FROM SORTED-FILE INTO HERE ONE CATALOG
+      * NUMBER AT A TIME.
+      * MUST IDENTIFY AND ACCOUNT FOR ALL FIELDS OF THE
+      * INCOMING RECORD.
+      * USE 05 LEVELS
+
+       01  INVENTORY-REC.
+           05  CATALOG-NUMBER         PIC X(5).
+           05  ITEM-DESCRIPTION       PIC X(20).
+           05  UNIT-PURCHASE-PRICE    PIC 999V99.
+           05  FILLER                 PIC X(6).
+           05  QUANTITY-ON-HAND       PIC X(4).
+           05  QUANTITY-ON-ORDER      PIC X(4).
+           05  REORDER-POINT          PIC X(4).
+           05  QUANTITY-RECIEVED      PIC X(4).
+           05  QUANTITY-SOLD          PIC X(4).
+           05  QUANTITY-RETURNED      PIC X(4).
+           05  FILLER                 PIC X(20).
         01 WS-HEADING-1.
            05  H1-DATE.
 				10 H1-MONTH            	PIC 99.
@@ -89,8 +180,10 @@
             05  FILLER                 PIC X(10).
             05  H1-TITLE               PIC X(26) VALUE 
                'DRAKEA CAR PARTS WAREHOUSE'.
-            05  FILLER                 PIC X(12).
-            05  H1-PAGE-NUMBER         PIC X(7) VALUE 'PAGE 01'.
+            05  FILLER                 PIC X(11).
+            05  H1-PAGE-NUMBER.
+                10  FILLER             PIC X(5) VALUE 'PAGE '.
+                10  H1-PAGE-NUM        PIC 999.
             05  FILLER                 PIC X.
         01  WS-HEADING-2.
             05  FILLER                   PIC X(36).
@@ -109,7 +202,9 @@
             05 H3-QUANTITY2-NAME        PIC X(8) VALUE 'QUANTITY'.
             05 FILLER                   PIC X(4).
             05 H3-REORDER-NAME          PIC X(7) VALUE 'REORDER'.
-            05 FILLER                   PIC X(7).
+            05 FILLER                   PIC X(2).
+            05 H3-VALUE-NAME            PIC X(8) VALUE 'EXTENDED'.
+            05 FILLER                   PIC X(8).
 		01 WS-HEADING-4.
 		    05 FILLER                   PIC X(1).
             05 H4-NUM-NAME              PIC X(3) VALUE 'NUM'.
@@ -123,7 +218,9 @@
             05 H4-ORDER-NAME            PIC X(8) VALUE 'ON ORDER'.
             05 FILLER                   PIC X(5).
             05 H4-POINT-NAME            PIC X(5) VALUE 'POINT'.
-            05 FILLER                   PIC X(8).
+            05 FILLER                   PIC X(3).
+            05 H4-VALUE-NAME            PIC X(5) VALUE 'VALUE'.
+            05 FILLER                   PIC X(11).
 			
 			
 		
@@ -131,6 +228,151 @@
 
       *DECLARE ANY VARIABLES IN THIS AREA.
 
+      * WORKING FIELDS USED TO COMPARE QUANTITY-ON-HAND AGAINST
+      * REORDER-POINT FOR THE LOW-STOCK EXCEPTION LISTING.  THE
+      * FIELDS ON THE MASTER ARE ALPHANUMERIC SO EACH IS PROVEN
+      * NUMERIC BEFORE IT IS MOVED INTO ONE OF THESE.
+
+       01  WS-COMPARE-FIELDS.
+           05  WS-QOH-N               PIC 9(4).
+           05  WS-REORDER-N           PIC 9(4).
+           05  WS-RECEIVED-N          PIC 9(4).
+           05  WS-SOLD-N              PIC 9(4).
+           05  WS-RETURNED-N          PIC 9(4).
+           05  WS-BEGIN-BAL-N         PIC S9(5).
+           05  WS-EXT-VALUE           PIC 9(7)V99.
+
+       01  WS-TOTALS.
+           05  WS-RECORD-COUNT        PIC 9(5) VALUE ZERO.
+           05  WS-TOTAL-VALUE         PIC 9(9)V99 VALUE ZERO.
+
+      * CATALOG NUMBERS ENCODE PART CATEGORY IN THEIR FIRST TWO
+      * CHARACTERS.  A NEW GROUP STARTS, WITH ITS OWN SUBTOTAL,
+      * EVERY TIME THAT LEADING PAIR CHANGES ON THE SORTED FILE.
+
+       01  WS-CATEGORY-CONTROL.
+           05  WS-PRIOR-CATEGORY      PIC X(2) VALUE SPACES.
+           05  WS-CURRENT-CATEGORY    PIC X(2).
+           05  WS-CATEGORY-COUNT      PIC 9(5) VALUE ZERO.
+           05  WS-CATEGORY-VALUE      PIC 9(9)V99 VALUE ZERO.
+
+       01  WS-EXC-HEADING-1.
+           05  FILLER                   PIC X(20) VALUE SPACES.
+           05  EH1-TITLE                PIC X(28) VALUE
+               'LOW STOCK EXCEPTION LISTING'.
+           05  FILLER                   PIC X(32) VALUE SPACES.
+       01  WS-EXC-HEADING-2.
+           05  FILLER                   PIC X(1).
+           05  EH2-CAT-NAME             PIC X(3) VALUE 'CAT'.
+           05  FILLER                   PIC X(11).
+           05  EH2-ITEM-NAME            PIC X(4) VALUE 'ITEM'.
+           05  FILLER                   PIC X(12).
+           05  EH2-STOCK-NAME           PIC X(6) VALUE 'IN STK'.
+           05  FILLER                   PIC X(5).
+           05  EH2-POINT-NAME           PIC X(7) VALUE 'REORDER'.
+           05  FILLER                   PIC X(31).
+
+       01  EXCEPTION-LINE.
+           05  EXC-CATALOG-NUMBER-OUT   PIC X(5).
+           05  FILLER                   PIC X(3) VALUE SPACES.
+           05  EXC-ITEM-DESCRIPTION-OUT PIC X(20).
+           05  FILLER                   PIC X(3) VALUE SPACES.
+           05  EXC-QUANTITY-ON-HAND-OUT PIC X(6).
+           05  FILLER                   PIC X(5) VALUE SPACES.
+           05  EXC-REORDER-POINT-OUT    PIC X(6).
+           05  FILLER                   PIC X(32) VALUE SPACES.
+
+      * WORKING FIELDS FOR THE MASTER-FILE EDIT.  WS-ERROR-REASON IS
+      * BUILT ONE BAD FIELD NAME AT A TIME BY 203-APPEND-BAD-FIELD AS
+      * 202-EDIT-RECORD WORKS DOWN THE SIX QUANTITY FIELDS.
+
+      * WS-ERROR-REASON HOLDS ALL SIX NAMES PLUS SEPARATORS SHOULD A
+      * SHIFTED COLUMN TRIP EVERY CHECK IN 202-EDIT-RECORD AT ONCE
+      * (6 NAMES x 17 CHARACTERS + 5 ONE-CHARACTER SEPARATORS = 107).
+
+       01  WS-EDIT-FIELDS.
+           05  WS-BAD-FIELD-NAME        PIC X(17).
+           05  WS-ERROR-REASON          PIC X(107).
+           05  WS-ERROR-PTR             PIC 9(3).
+
+       01  WS-ERR-HEADING-1.
+           05  FILLER                   PIC X(20) VALUE SPACES.
+           05  RH1-TITLE                PIC X(24) VALUE
+               'MASTER FILE EDIT ERRORS'.
+           05  FILLER                   PIC X(36) VALUE SPACES.
+       01  WS-ERR-HEADING-2.
+           05  FILLER                   PIC X(1).
+           05  RH2-CAT-NAME             PIC X(3) VALUE 'CAT'.
+           05  FILLER                   PIC X(11).
+           05  RH2-ITEM-NAME            PIC X(4) VALUE 'ITEM'.
+           05  FILLER                   PIC X(21).
+           05  RH2-REASON-NAME          PIC X(15) VALUE
+               'INVALID FIELDS'.
+           05  FILLER                   PIC X(25).
+
+       01  ERROR-LINE.
+           05  ERR-CATALOG-NUMBER-OUT   PIC X(5).
+           05  FILLER                   PIC X(3) VALUE SPACES.
+           05  ERR-ITEM-DESCRIPTION-OUT PIC X(20).
+           05  FILLER                   PIC X(3) VALUE SPACES.
+           05  ERR-REASON-OUT           PIC X(107).
+
+      * DAILY MOVEMENT LINE PRINTED UNDER EACH DETAIL LINE SHOWING
+      * RECEIVING/SALES/RETURNS ACTIVITY AND THE BALANCE CHECK.
+
+       01  MOVEMENT-LINE.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  ML-RECEIVED-LABEL       PIC X(9)  VALUE 'RECEIVED:'.
+           05  ML-RECEIVED-OUT         PIC X(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  ML-SOLD-LABEL           PIC X(5)  VALUE 'SOLD:'.
+           05  ML-SOLD-OUT             PIC X(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  ML-RETURNED-LABEL       PIC X(10) VALUE 'RETURNED:'.
+           05  ML-RETURNED-OUT         PIC X(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  ML-RECON-LABEL          PIC X(7)  VALUE 'BAL-CK:'.
+           05  ML-RECON-OUT            PIC X(5).
+           05  FILLER                  PIC X(15) VALUE SPACES.
+
+      * GRAND-TOTAL TRAILER LINE PRINTED AFTER THE LAST DETAIL LINE.
+
+       01  TRAILER-LINE.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  TR-COUNT-LABEL          PIC X(22) VALUE
+               'TOTAL CATALOG NUMBERS:'.
+           05  FILLER                  PIC X(1)  VALUE SPACES.
+           05  TR-COUNT-OUT            PIC ZZZZ9.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  TR-VALUE-LABEL          PIC X(22) VALUE
+               'TOTAL INVENTORY VALUE:'.
+           05  FILLER                  PIC X(1)  VALUE SPACES.
+           05  TR-VALUE-OUT            PIC $$,$$$,$$$,$$9.99.
+           05  FILLER                  PIC X(7)  VALUE SPACES.
+
+      * CATEGORY GROUP HEADING AND SUBTOTAL LINES FOR THE CONTROL
+      * BREAK ON THE LEADING TWO CHARACTERS OF CATALOG-NUMBER.
+
+       01  CATEGORY-HEADING-LINE.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  CH-LABEL                PIC X(9)  VALUE 'CATEGORY:'.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  CH-CATEGORY-OUT         PIC X(2).
+           05  FILLER                  PIC X(65) VALUE SPACES.
+
+       01  CATEGORY-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  CS-LABEL                PIC X(22) VALUE
+               'SUBTOTAL FOR CATEGORY '.
+           05  CS-CATEGORY-OUT         PIC X(2).
+           05  FILLER                  PIC X(1)  VALUE ':'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  CS-COUNT-LABEL          PIC X(7)  VALUE 'ITEMS: '.
+           05  CS-COUNT-OUT            PIC ZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  CS-VALUE-LABEL          PIC X(7)  VALUE 'VALUE: '.
+           05  CS-VALUE-OUT            PIC $$,$$$,$$$,$$9.99.
+           05  FILLER                  PIC X(12) VALUE SPACES.
 
        01 DETAIL-LINE.
       * CREATE A PLACE FOR OUTPUT USE 05 LEVELS INCLUDE NAME,
@@ -147,8 +389,23 @@
             05 QUANTITY-ON-ORDER-OUT	PIC X(6).
             05 FILLER                   PIC X(5) VALUE SPACES.
             05 REORDER-POINT-OUT		PIC X(6).
-            05 FILLER                   PIC X(8) VALUE SPACES.
-			
+            05 FILLER                   PIC X(3) VALUE SPACES.
+            05 EXTENDED-VALUE-OUT       PIC $$,$$$,$$9.99.
+            05 FILLER                   PIC X(3) VALUE SPACES.
+
+      * SAME DETAIL DATA AS DETAIL-LINE ABOVE, LAID OUT AS ONE
+      * COMMA-DELIMITED CSV RECORD INSTEAD OF PRINTER COLUMNS.
+
+       01  CSV-LINE.
+           05  CSV-CATALOG-OUT         PIC X(5).
+           05  FILLER                  PIC X(1) VALUE ','.
+           05  CSV-DESCRIPTION-OUT     PIC X(20).
+           05  FILLER                  PIC X(1) VALUE ','.
+           05  CSV-PRICE-OUT           PIC ZZ9.99.
+           05  FILLER                  PIC X(1) VALUE ','.
+           05  CSV-QUANTITY-OUT        PIC X(4).
+           05  FILLER                  PIC X(1) VALUE ','.
+           05  CSV-REORDER-POINT-OUT   PIC X(4).
 
 
        PROCEDURE DIVISION.
@@ -156,6 +413,7 @@
        100-MAIN-MODULE.
 
            PERFORM 125-HOUSEKEEPING
+           PERFORM 140-SORT-MASTER-FILE
            PERFORM 150-READ-RECORDS
            PERFORM 250-CLOSE-ROUTINE
 
@@ -166,29 +424,94 @@
        125-HOUSEKEEPING.
 
       *SAME FILE NAME AS SELECT STATEMENT
-           OPEN    INPUT	PROGRAM-FILE
-                   OUTPUT    REPORT-FILE
-				   
-				   
+           OPEN    OUTPUT    REPORT-FILE
+                             EXCEPTION-FILE
+                             ERROR-FILE
+                             CSV-FILE
+
+           PERFORM 120-READ-CONTROL-RECORD
+
 			ACCEPT WS-DATE FROM DATE
 			MOVE WS-YEAR TO H1-YEAR
 			MOVE WS-MONTH TO H1-MONTH
 			MOVE WS-DAY TO H1-DAY
-			MOVE WS-HEADING-1 TO REPORT-REC
-			WRITE REPORT-REC AFTER ADVANCING 1 LINE.
-			MOVE WS-HEADING-2 TO REPORT-REC
-			WRITE REPORT-REC AFTER ADVANCING 2 LINES.
-			MOVE WS-HEADING-3 TO REPORT-REC
-			WRITE REPORT-REC AFTER ADVANCING 3 LINES.
-			MOVE WS-HEADING-4 TO REPORT-REC
-			WRITE REPORT-REC AFTER ADVANCING 1 LINE.
+
+			PERFORM 130-WRITE-HEADINGS
+
+			MOVE WS-EXC-HEADING-1 TO EXCEPTION-REC
+			WRITE EXCEPTION-REC AFTER ADVANCING 1 LINE.
+			MOVE WS-EXC-HEADING-2 TO EXCEPTION-REC
+			WRITE EXCEPTION-REC AFTER ADVANCING 2 LINES.
+
+			MOVE WS-ERR-HEADING-1 TO ERROR-REC
+			WRITE ERROR-REC AFTER ADVANCING 1 LINE.
+			MOVE WS-ERR-HEADING-2 TO ERROR-REC
+			WRITE ERROR-REC AFTER ADVANCING 2 LINES.
+           .
+
+       120-READ-CONTROL-RECORD.
+
+      * PICK UP THE SITE'S WAREHOUSE NAME AND PREPARER INITIALS.  IF
+      * THE CONTROL FILE DOES NOT EXIST THE VALUE CLAUSES ON
+      * H1-INITIALS AND H1-TITLE ARE LEFT AS THEY ARE.
+
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS = '00'
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-INITIALS TO H1-INITIALS
+                       MOVE CTL-TITLE TO H1-TITLE
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           .
+
+       130-WRITE-HEADINGS.
+
+      * WRITE THE FOUR STOCK-REPORT HEADING LINES.  ON THE FIRST
+      * PAGE THIS JUST PRINTS AT THE TOP OF THE FORM; ON EVERY PAGE
+      * AFTER THAT THE PAGE NUMBER IS BUMPED AND THE PRINTER IS
+      * SKIPPED TO A NEW FORM FIRST SO THE HEADINGS ALWAYS APPEAR
+      * AT THE TOP OF THE PAGE.
+
+           IF WS-FIRST-PAGE-SW = 'YES'
+               MOVE 'NO' TO WS-FIRST-PAGE-SW
+               MOVE WS-PAGE-NUMBER TO H1-PAGE-NUM
+               MOVE WS-HEADING-1 TO REPORT-REC
+               WRITE REPORT-REC AFTER ADVANCING 1 LINE
+           ELSE
+               ADD 1 TO WS-PAGE-NUMBER
+               MOVE WS-PAGE-NUMBER TO H1-PAGE-NUM
+               MOVE WS-HEADING-1 TO REPORT-REC
+               WRITE REPORT-REC AFTER ADVANCING PAGE
+           END-IF
+           MOVE WS-HEADING-2 TO REPORT-REC
+           WRITE REPORT-REC AFTER ADVANCING 2 LINES
+           MOVE WS-HEADING-3 TO REPORT-REC
+           WRITE REPORT-REC AFTER ADVANCING 3 LINES
+           MOVE WS-HEADING-4 TO REPORT-REC
+           WRITE REPORT-REC AFTER ADVANCING 1 LINE
+           MOVE 7 TO WS-LINE-COUNT
+           .
+
+
+       140-SORT-MASTER-FILE.
+
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-CATALOG-NUMBER
+               USING PROGRAM-FILE
+               GIVING SORTED-FILE
+
+           OPEN INPUT SORTED-FILE
            .
 
 
        150-READ-RECORDS.
 
              PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO'
-                  READ PROGRAM-FILE
+                  READ SORTED-FILE INTO INVENTORY-REC
                       AT END
                           MOVE 'NO' TO ARE-THERE-MORE-RECORDS
                       NOT AT END
@@ -203,24 +526,294 @@
 
       *MATCH YOUR DATANAMES TO THESE DATANAMES
 
-		  MOVE CATALOG-NUMBER TO CATALOG-NUMBER-OUT
-		  MOVE ITEM-DESCRIPTION TO ITEM-DESCRIPTION-OUT
-		  MOVE UNIT-PURCHASE-PRICE TO UNIT-PURCHASE-PRICE-OUT
-		  MOVE QUANTITY-ON-HAND TO QUANTITY-IN-STOCK-OUT
-		  MOVE QUANTITY-ON-ORDER TO QUANTITY-ON-ORDER-OUT
-		  MOVE REORDER-POINT TO REORDER-POINT-OUT
-              
+           PERFORM 202-EDIT-RECORD
+
+           IF WS-RECORD-VALID-SW = 'YES'
+               PERFORM 205-CHECK-CATEGORY-BREAK
+               PERFORM 210-CHECK-PAGE-BREAK
+
+               MOVE CATALOG-NUMBER TO CATALOG-NUMBER-OUT
+               MOVE ITEM-DESCRIPTION TO ITEM-DESCRIPTION-OUT
+               MOVE UNIT-PURCHASE-PRICE TO UNIT-PURCHASE-PRICE-OUT
+               MOVE QUANTITY-ON-HAND TO QUANTITY-IN-STOCK-OUT
+               MOVE QUANTITY-ON-ORDER TO QUANTITY-ON-ORDER-OUT
+               MOVE REORDER-POINT TO REORDER-POINT-OUT
+               PERFORM 215-CALC-EXTENDED-VALUE
+
+               MOVE DETAIL-LINE TO REPORT-REC
+               WRITE REPORT-REC AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-LINE-COUNT
+
+               PERFORM 216-WRITE-CSV-LINE
+               PERFORM 220-PRINT-MOVEMENT-LINE
+               PERFORM 230-CHECK-REORDER-POINT
+               PERFORM 240-ACCUMULATE-TOTALS
+           ELSE
+               PERFORM 204-WRITE-ERROR-LINE
+           END-IF
+           .
+
+       202-EDIT-RECORD.
+
+      * PROVE EACH OF THE SIX QUANTITY FIELDS NUMERIC BEFORE THE
+      * RECORD IS ALLOWED ONTO THE STOCK REPORT.  A FIELD THAT IS
+      * NOT NUMERIC - INCLUDING ONE THAT WAS KEYED WITH A LEADING
+      * SIGN, SINCE PIC X(4) DOES NOT ACCEPT ONE - FAILS THIS TEST,
+      * SO NO SEPARATE NEGATIVE-VALUE CHECK IS NEEDED.
+
+           MOVE 'YES' TO WS-RECORD-VALID-SW
+           MOVE SPACES TO WS-ERROR-REASON
+           MOVE 1 TO WS-ERROR-PTR
+
+           IF QUANTITY-ON-HAND IS NOT NUMERIC
+               MOVE 'QUANTITY-ON-HAND' TO WS-BAD-FIELD-NAME
+               PERFORM 203-APPEND-BAD-FIELD
+           END-IF
+           IF QUANTITY-ON-ORDER IS NOT NUMERIC
+               MOVE 'QUANTITY-ON-ORDER' TO WS-BAD-FIELD-NAME
+               PERFORM 203-APPEND-BAD-FIELD
+           END-IF
+           IF REORDER-POINT IS NOT NUMERIC
+               MOVE 'REORDER-POINT' TO WS-BAD-FIELD-NAME
+               PERFORM 203-APPEND-BAD-FIELD
+           END-IF
+           IF QUANTITY-RECIEVED IS NOT NUMERIC
+               MOVE 'QUANTITY-RECIEVED' TO WS-BAD-FIELD-NAME
+               PERFORM 203-APPEND-BAD-FIELD
+           END-IF
+           IF QUANTITY-SOLD IS NOT NUMERIC
+               MOVE 'QUANTITY-SOLD' TO WS-BAD-FIELD-NAME
+               PERFORM 203-APPEND-BAD-FIELD
+           END-IF
+           IF QUANTITY-RETURNED IS NOT NUMERIC
+               MOVE 'QUANTITY-RETURNED' TO WS-BAD-FIELD-NAME
+               PERFORM 203-APPEND-BAD-FIELD
+           END-IF
+           .
+
+       203-APPEND-BAD-FIELD.
+
+      * ADD ONE MORE BAD FIELD NAME TO WS-ERROR-REASON, SEPARATING
+      * IT FROM ANY NAME ALREADY THERE WITH A SPACE.
+
+           MOVE 'NO' TO WS-RECORD-VALID-SW
+           IF WS-ERROR-PTR NOT = 1
+               STRING ' ' DELIMITED BY SIZE
+                   INTO WS-ERROR-REASON
+                   WITH POINTER WS-ERROR-PTR
+           END-IF
+           STRING WS-BAD-FIELD-NAME DELIMITED BY SPACE
+               INTO WS-ERROR-REASON
+               WITH POINTER WS-ERROR-PTR
+           .
+
+       204-WRITE-ERROR-LINE.
+
+           MOVE CATALOG-NUMBER TO ERR-CATALOG-NUMBER-OUT
+           MOVE ITEM-DESCRIPTION TO ERR-ITEM-DESCRIPTION-OUT
+           MOVE WS-ERROR-REASON TO ERR-REASON-OUT
+           MOVE ERROR-LINE TO ERROR-REC
+           WRITE ERROR-REC AFTER ADVANCING 1 LINE
+           .
+
+       205-CHECK-CATEGORY-BREAK.
 
-			  MOVE DETAIL-LINE TO REPORT-REC
-              WRITE REPORT-REC
-					AFTER ADVANCING 1 LINE.
+      * START A NEW CATEGORY GROUP WHENEVER THE LEADING TWO
+      * CHARACTERS OF CATALOG-NUMBER CHANGE.  THE PRIOR GROUP'S
+      * SUBTOTAL PRINTS BEFORE THE NEW GROUP'S HEADING.
+
+           MOVE CATALOG-NUMBER(1:2) TO WS-CURRENT-CATEGORY
+           IF WS-CURRENT-CATEGORY NOT = WS-PRIOR-CATEGORY
+
+      * A CATEGORY BREAK CAN PRINT A 2-LINE SUBTOTAL PLUS A 2-LINE
+      * HEADING.  CHECK FOR THAT WORST CASE HERE, BEFORE 206/207 RUN,
+      * SO THE BREAK NEVER PRINTS PAST THE BOTTOM OF THE PAGE.
+
+               IF WS-LINE-COUNT + 4 > WS-MAX-LINES-PER-PAGE
+                   PERFORM 130-WRITE-HEADINGS
+               END-IF
+               IF WS-PRIOR-CATEGORY NOT = SPACES
+                   PERFORM 206-PRINT-CATEGORY-SUBTOTAL
+               END-IF
+               MOVE WS-CURRENT-CATEGORY TO WS-PRIOR-CATEGORY
+               PERFORM 207-PRINT-CATEGORY-HEADING
+           END-IF
+           .
+
+       206-PRINT-CATEGORY-SUBTOTAL.
+
+           MOVE WS-PRIOR-CATEGORY TO CS-CATEGORY-OUT
+           MOVE WS-CATEGORY-COUNT TO CS-COUNT-OUT
+           MOVE WS-CATEGORY-VALUE TO CS-VALUE-OUT
+           MOVE CATEGORY-SUBTOTAL-LINE TO REPORT-REC
+           WRITE REPORT-REC AFTER ADVANCING 2 LINES
+           ADD 2 TO WS-LINE-COUNT
+           MOVE ZERO TO WS-CATEGORY-COUNT
+           MOVE ZERO TO WS-CATEGORY-VALUE
+           .
+
+       207-PRINT-CATEGORY-HEADING.
+
+           MOVE WS-CURRENT-CATEGORY TO CH-CATEGORY-OUT
+           MOVE CATEGORY-HEADING-LINE TO REPORT-REC
+           WRITE REPORT-REC AFTER ADVANCING 2 LINES
+           ADD 2 TO WS-LINE-COUNT
+           .
+
+       215-CALC-EXTENDED-VALUE.
+
+      * EXTENDED VALUE = UNIT-PURCHASE-PRICE TIMES QUANTITY-ON-HAND,
+      * FORMATTED LIKE THE EXISTING PRICE COLUMN.  LEFT BLANK WHEN
+      * QUANTITY-ON-HAND IS NOT NUMERIC - THE MASTER-FILE EDIT
+      * ALREADY FLAGS THAT RECORD SEPARATELY.
+
+           IF QUANTITY-ON-HAND IS NUMERIC
+               MOVE QUANTITY-ON-HAND TO WS-QOH-N
+               COMPUTE EXTENDED-VALUE-OUT ROUNDED =
+                   UNIT-PURCHASE-PRICE * WS-QOH-N
+           ELSE
+               MOVE ZERO TO EXTENDED-VALUE-OUT
+           END-IF
+           .
+
+       216-WRITE-CSV-LINE.
+
+      * SAME FIELDS AS THE DETAIL LINE, WRITTEN COMMA-DELIMITED TO
+      * THE CSV EXPORT FILE SO THE RUN CAN BE PULLED STRAIGHT INTO
+      * A SPREADSHEET.
+
+           MOVE CATALOG-NUMBER TO CSV-CATALOG-OUT
+           MOVE ITEM-DESCRIPTION TO CSV-DESCRIPTION-OUT
+           MOVE UNIT-PURCHASE-PRICE TO CSV-PRICE-OUT
+           MOVE QUANTITY-ON-HAND TO CSV-QUANTITY-OUT
+           MOVE REORDER-POINT TO CSV-REORDER-POINT-OUT
+           MOVE CSV-LINE TO CSV-REC
+           WRITE CSV-REC
+           .
+
+       210-CHECK-PAGE-BREAK.
+
+      * A DETAIL LINE AND ITS MOVEMENT LINE ALWAYS PRINT TOGETHER,
+      * SO BREAK TO A NEW PAGE BEFORE THE PAIR IF THERE IS NOT ROOM
+      * FOR BOTH ON THE CURRENT PAGE.
+
+           IF WS-LINE-COUNT + 2 > WS-MAX-LINES-PER-PAGE
+               PERFORM 130-WRITE-HEADINGS
+           END-IF
+           .
+
+       220-PRINT-MOVEMENT-LINE.
+
+      * SHOW THE DAY'S RECEIVING/SALES/RETURNS ACTIVITY FOR THIS
+      * CATALOG NUMBER AND PROVE THAT QUANTITY-ON-HAND RECONCILES
+      * WITH THAT ACTIVITY.  QUANTITY-ON-HAND IS TREATED AS THE
+      * ENDING BALANCE, SO THE IMPLIED BEGINNING BALANCE IS BACKED
+      * INTO AS ENDING - RECEIVED + SOLD - RETURNED; A NEGATIVE
+      * RESULT CANNOT HAPPEN ON A CLEAN RECORD AND POINTS TO
+      * SHRINKAGE OR A DATA-ENTRY ERROR SOMEWHERE IN THE FOUR
+      * QUANTITY FIELDS.
+
+           MOVE SPACES TO MOVEMENT-LINE
+           MOVE QUANTITY-RECIEVED TO ML-RECEIVED-OUT
+           MOVE QUANTITY-SOLD TO ML-SOLD-OUT
+           MOVE QUANTITY-RETURNED TO ML-RETURNED-OUT
+
+           IF QUANTITY-ON-HAND IS NUMERIC
+                   AND QUANTITY-RECIEVED IS NUMERIC
+                   AND QUANTITY-SOLD IS NUMERIC
+                   AND QUANTITY-RETURNED IS NUMERIC
+               MOVE QUANTITY-ON-HAND TO WS-QOH-N
+               MOVE QUANTITY-RECIEVED TO WS-RECEIVED-N
+               MOVE QUANTITY-SOLD TO WS-SOLD-N
+               MOVE QUANTITY-RETURNED TO WS-RETURNED-N
+               COMPUTE WS-BEGIN-BAL-N =
+                   WS-QOH-N - WS-RECEIVED-N + WS-SOLD-N - WS-RETURNED-N
+               IF WS-BEGIN-BAL-N IS NEGATIVE
+                   MOVE 'ERROR' TO ML-RECON-OUT
+               ELSE
+                   MOVE 'OK' TO ML-RECON-OUT
+               END-IF
+           ELSE
+               MOVE '?' TO ML-RECON-OUT
+           END-IF
+
+           MOVE MOVEMENT-LINE TO REPORT-REC
+           WRITE REPORT-REC AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+       230-CHECK-REORDER-POINT.
+
+      * FLAG ITEMS THAT HAVE FALLEN TO OR BELOW THEIR REORDER POINT
+      * ONTO THE SEPARATE LOW-STOCK EXCEPTION LISTING.  A RECORD
+      * WITH NON-NUMERIC QUANTITIES IS LEFT OFF THIS LISTING; IT IS
+      * CAUGHT BY THE MASTER-FILE EDIT INSTEAD.
+
+           IF QUANTITY-ON-HAND IS NUMERIC
+                   AND REORDER-POINT IS NUMERIC
+               MOVE QUANTITY-ON-HAND TO WS-QOH-N
+               MOVE REORDER-POINT TO WS-REORDER-N
+               IF WS-QOH-N NOT GREATER THAN WS-REORDER-N
+                   PERFORM 235-WRITE-EXCEPTION-LINE
+               END-IF
+           END-IF
+           .
+
+       235-WRITE-EXCEPTION-LINE.
+
+           MOVE CATALOG-NUMBER TO EXC-CATALOG-NUMBER-OUT
+           MOVE ITEM-DESCRIPTION TO EXC-ITEM-DESCRIPTION-OUT
+           MOVE QUANTITY-ON-HAND TO EXC-QUANTITY-ON-HAND-OUT
+           MOVE REORDER-POINT TO EXC-REORDER-POINT-OUT
+           MOVE EXCEPTION-LINE TO EXCEPTION-REC
+           WRITE EXCEPTION-REC AFTER ADVANCING 1 LINE
+           .
+
+       240-ACCUMULATE-TOTALS.
+
+      * KEEP A RUNNING COUNT OF CATALOG NUMBERS AND THEIR EXTENDED
+      * VALUE (UNIT-PURCHASE-PRICE TIMES QUANTITY-ON-HAND) FOR THE
+      * GRAND-TOTAL TRAILER LINE.
+
+           ADD 1 TO WS-RECORD-COUNT
+           ADD 1 TO WS-CATEGORY-COUNT
+           IF QUANTITY-ON-HAND IS NUMERIC
+               MOVE QUANTITY-ON-HAND TO WS-QOH-N
+               COMPUTE WS-EXT-VALUE =
+                   UNIT-PURCHASE-PRICE * WS-QOH-N
+               ADD WS-EXT-VALUE TO WS-TOTAL-VALUE
+               ADD WS-EXT-VALUE TO WS-CATEGORY-VALUE
+           END-IF
+           .
+
+       245-PRINT-TRAILER-LINE.
+
+           MOVE WS-RECORD-COUNT TO TR-COUNT-OUT
+           MOVE WS-TOTAL-VALUE TO TR-VALUE-OUT
+           MOVE TRAILER-LINE TO REPORT-REC
+           WRITE REPORT-REC AFTER ADVANCING 2 LINES
            .
 
        250-CLOSE-ROUTINE.
 
+      * THE CLOSING SUBTOTAL AND GRAND-TOTAL TRAILER ARE JUST AS MUCH
+      * A MULTI-LINE WRITE AS A CATEGORY BREAK, SO THEY NEED THE SAME
+      * ROOM CHECK 205-CHECK-CATEGORY-BREAK USES BEFORE 206/207.
+
+           IF WS-LINE-COUNT + 4 > WS-MAX-LINES-PER-PAGE
+               PERFORM 130-WRITE-HEADINGS
+           END-IF
+           IF WS-PRIOR-CATEGORY NOT = SPACES
+               PERFORM 206-PRINT-CATEGORY-SUBTOTAL
+           END-IF
+           PERFORM 245-PRINT-TRAILER-LINE
+
       *SAME FILE NAME AS SELECT STATEMENT
-              CLOSE	PROGRAM-FILE
+              CLOSE	SORTED-FILE
                        REPORT-FILE
+                       EXCEPTION-FILE
+                       ERROR-FILE
+                       CSV-FILE
               STOP RUN
            .
 
